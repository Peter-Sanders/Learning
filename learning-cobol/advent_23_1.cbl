@@ -4,70 +4,1162 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CALIBRATION-FILE 
-           ASSIGN TO '../advent-storage/advent-23-1.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+      * Input path defaults to the literal below but is redirected at
+      * runtime by INITIALIZE-RUN via ASSIGN TO DYNAMIC - see the
+      * ADVENT24-INPUT-FILE/ADVENT24-INPUT-DIR environment variables.
+           SELECT CALIBRATION-FILE
+           ASSIGN TO DYNAMIC WS-INPUT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CALIBRATION-FILE-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+           ASSIGN TO '../advent-storage/advent-24-1.ckpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT CALIBRATION-REPORT
+           ASSIGN TO '../advent-storage/advent-24-1.report'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CALIBRATION-REPORT-STATUS.
+
+           SELECT CALIBRATION-EXCEPTIONS
+           ASSIGN TO '../advent-storage/advent-24-1.exceptions'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CALIBRATION-EXCEPTIONS-STATUS.
+
+      * Manifest of input files built by BUILD-FILE-MANIFEST when the
+      * run is pointed at a whole directory instead of a single file.
+           SELECT OPTIONAL MANIFEST-FILE
+           ASSIGN TO '../advent-storage/advent-24-1.manifest'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MANIFEST-FILE-STATUS.
+
+      * Calibration-value frequency tally for data-quality monitoring.
+           SELECT CALIBRATION-DISTRIBUTION
+           ASSIGN TO '../advent-storage/advent-24-1.distribution'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CALIBRATION-DISTRIBUTION-STATUS.
+
+      * One-record archive of the most recent run's date/TOTAL-SUM, so
+      * the next run can report how far today's total swung from it.
+           SELECT OPTIONAL VARIANCE-ARCHIVE
+           ASSIGN TO '../advent-storage/advent-24-1.variance-archive'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS VARIANCE-ARCHIVE-STATUS.
+
+           SELECT CALIBRATION-VARIANCE-REPORT
+           ASSIGN TO '../advent-storage/advent-24-1.variance-report'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CALIBRATION-VARIANCE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-           FD CALIBRATION-FILE.
-           01 CALIBRATION-RECORD PIC X(1000).
+       FD  CALIBRATION-FILE.
+       01  CALIBRATION-RECORD PIC X(1000).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-SOURCE-PATH PIC X(200).
+           05  CKPT-RECORD-COUNT PIC 9(8).
+           05  CKPT-TOTAL-SUM PIC 9(9).
+           05  CKPT-REPORT-LINE-COUNT PIC 9(8).
+           05  CKPT-EXCEPTION-COUNT PIC 9(8).
+           05  CKPT-DISTRIBUTION-TABLE.
+               10  CKPT-DIST-ENTRY OCCURS 100 TIMES.
+                   15  CKPT-DIST-COUNT PIC 9(8).
+           05  CKPT-MIN-VALUE PIC 99.
+           05  CKPT-MAX-VALUE PIC 99.
+           05  CKPT-VALUES-SEEN PIC X.
+
+       FD  CALIBRATION-REPORT.
+       01  CALIBRATION-REPORT-LINE PIC X(132).
+
+       FD  CALIBRATION-EXCEPTIONS.
+       01  CALIBRATION-EXCEPTION-LINE PIC X(132).
+
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD PIC X(200).
+
+       FD  CALIBRATION-DISTRIBUTION.
+       01  CALIBRATION-DISTRIBUTION-LINE PIC X(132).
+
+       FD  VARIANCE-ARCHIVE.
+       01  VARIANCE-ARCHIVE-RECORD.
+           05  VAR-ARCHIVE-RUN-DATE PIC X(10).
+           05  VAR-ARCHIVE-TOTAL-SUM PIC 9(9).
+
+       FD  CALIBRATION-VARIANCE-REPORT.
+       01  CALIBRATION-VARIANCE-LINE PIC X(132).
 
        WORKING-STORAGE SECTION.
-       01 FIRST-NUMERIC-CHARACTER-POSITION PIC 9.
-       01 LAST-NUMERIC-CHARACTER-POSITION PIC 9.
-       01 FIRST-DIGIT PIC 9.
-       01 LAST-DIGIT PIC 9.
-       01 CALIBRATION-VALUE PIC 99.
-       01 TOTAL-SUM PIC 9(6).
-       01 FILE-STATUS PIC XX.
-       01 WS-EOF PIC A(1).
-       01 CHAR-COUNTER-START PIC 9.
-       01 CHAR-COUNTER-END PIC 9.
-       01 CHAR-COUNTER PIC 9.
-       01 FOUND-FIRST-DIGIT PIC X VALUE 'N'.
-       01 FOUND-LAST-DIGIT PIC X VALUE 'N'.
+       COPY "advent24-report-layout.cpy".
+
+       01  FIRST-NUMERIC-CHARACTER-POSITION PIC 9.
+       01  LAST-NUMERIC-CHARACTER-POSITION PIC 9.
+       01  FIRST-DIGIT PIC 9.
+       01  LAST-DIGIT PIC 9.
+       01  CALIBRATION-VALUE PIC 99.
+      * Widened to PIC 9(9) so a large run has headroom before
+      * TOTAL-SUM can overflow; ADD ... ON SIZE ERROR below is the
+      * actual guard, the wider field just raises the ceiling it
+      * guards.
+       01  TOTAL-SUM PIC 9(9) VALUE 0.
+       01  CALIBRATION-FILE-STATUS PIC XX.
+       01  WS-EOF PIC A(1) VALUE 'N'.
+       01  CHAR-COUNTER-START PIC 9.
+       01  CHAR-COUNTER-END PIC 9.
+       01  CHAR-COUNTER PIC 9(4).
+       01  FOUND-FIRST-DIGIT PIC X VALUE 'N'.
+       01  FOUND-LAST-DIGIT PIC X VALUE 'N'.
+
+      * Checkpoint/restart working storage - lets a rerun pick up
+      * where a prior run left off instead of reprocessing the file.
+       01  CHECKPOINT-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+       01  WS-RECORD-COUNT PIC 9(8) VALUE 0.
+       01  WS-RESTART-COUNT PIC 9(8) VALUE 0.
+       01  WS-SKIP-COUNTER PIC 9(8) VALUE 0.
+
+      * Archive report working storage - one detail line per input
+      * record plus a summary footer, so the run leaves behind an
+      * auditable file instead of only scrolling past in the job log.
+       01  CALIBRATION-REPORT-STATUS PIC XX.
+       01  WS-REPORT-TEXT-LENGTH PIC 9(4).
+       01  WS-REPORT-COUNT-EDIT PIC ZZZ,ZZ9.
+       01  WS-REPORT-SUM-EDIT PIC ZZZ,ZZZ,ZZ9.
+      * Tracks how many lines have actually been written to
+      * CALIBRATION-REPORT so far, so a checkpoint/restart can
+      * truncate the report back to this point before OPEN EXTEND -
+      * otherwise records processed after the last checkpoint but
+      * before a kill get written to the report twice.
+       01  WS-REPORT-LINE-COUNT PIC 9(8) VALUE 0.
+       01  WS-TRUNC-COMMAND PIC X(250).
+       01  WS-TRUNC-COUNT-EDIT PIC Z(7)9.
+
+      * Exception report working storage - a record with no numeric
+      * character at all gets logged here instead of silently reusing
+      * the previous record's digits in TOTAL-SUM.
+       01  CALIBRATION-EXCEPTIONS-STATUS PIC XX.
+       01  WS-EXCEPTION-COUNT PIC 9(8) VALUE 0.
+       01  WS-VALID-DIGITS-FOUND PIC X VALUE 'Y'.
 
+      * Spelled-out digit mode - when switched on via the
+      * ADVENT24-WORD-DIGITS environment variable, "one" through
+      * "nine" are recognized alongside numeric characters.
+       01  WS-WORD-DIGITS-SWITCH PIC X(4).
+           88  WORD-DIGITS-ENABLED VALUE 'Y' 'YES'.
+       01  DIGIT-WORD-TABLE.
+           05  DIGIT-WORD-ENTRY OCCURS 9 TIMES INDEXED BY DW-IDX.
+               10  DW-TEXT PIC X(5).
+               10  DW-LENGTH PIC 9.
+               10  DW-VALUE PIC 9.
+       01  WS-WORD-MATCH-FOUND PIC X VALUE 'N'.
+       01  WS-WORD-MATCH-VALUE PIC 9.
+       01  WS-WORD-END-POS PIC 9(4).
 
+      * Input sourcing working storage - the input file is normally
+      * the literal path below, overridden at runtime by the
+      * ADVENT24-INPUT-FILE environment variable, or by pointing
+      * ADVENT24-INPUT-DIR at a directory of calibration files to
+      * process in a single run.
+       01  WS-INPUT-FILE-PATH PIC X(200)
+               VALUE '../advent-storage/advent-23-1.txt'.
+       01  WS-INPUT-FILE-ENV PIC X(200).
+       01  WS-INPUT-DIR-ENV PIC X(200).
+       01  WS-DIRECTORY-MODE PIC X VALUE 'N'.
+           88  DIRECTORY-MODE-ENABLED VALUE 'Y'.
 
+      * Directory-mode working storage - builds a manifest of the
+      * files in ADVENT24-INPUT-DIR via a shell out (this GnuCOBOL
+      * build has no native directory-scan call), then processes each
+      * file in turn, writing a subtotal line per file plus a grand
+      * total footer across the whole directory.
+       01  MANIFEST-FILE-STATUS PIC XX.
+       01  WS-MANIFEST-EOF PIC X VALUE 'N'.
+       01  WS-SHELL-COMMAND PIC X(250).
+       01  WS-QUOTE-CHAR PIC X VALUE X"27".
+       01  WS-QUOTE-COUNT PIC 9(4) VALUE 0.
+       01  WS-FILE-COUNT PIC 9(4) VALUE 0.
 
+      * Every artifact this program itself writes into the storage
+      * directory shares this prefix (see the FD ASSIGN clauses
+      * above) - directory mode must not open its own checkpoint,
+      * report, exceptions, manifest, distribution or variance files
+      * back up as if they were calibration input.
+       01  WS-OWN-OUTPUT-PREFIX PIC X(12) VALUE 'advent-24-1.'.
+       01  WS-FILE-START-COUNT PIC 9(8).
+       01  WS-FILE-START-SUM PIC 9(9).
+       01  WS-FILE-RECORD-DELTA PIC 9(8).
+       01  WS-FILE-SUBTOTAL PIC 9(9).
+
+      * Calibration-value distribution working storage - tallies every
+      * CALIBRATION-VALUE seen (0-99, covering the full range this
+      * program can actually compute) plus the min/max observed, so a
+      * data-quality check can spot-check a run without re-deriving
+      * the histogram from the detail lines.
+       01  CALIBRATION-DISTRIBUTION-STATUS PIC XX.
+       01  DISTRIBUTION-TABLE.
+           05  DIST-ENTRY OCCURS 100 TIMES INDEXED BY DIST-IDX.
+               10  DIST-COUNT PIC 9(8) VALUE 0.
+       01  WS-DIST-VALUE PIC 99.
+       01  WS-MIN-VALUE PIC 99 VALUE 99.
+       01  WS-MAX-VALUE PIC 99 VALUE 0.
+       01  WS-VALUES-SEEN PIC X VALUE 'N'.
+       01  WS-DIST-VALUE-EDIT PIC Z9.
+       01  WS-DIST-COUNT-EDIT PIC ZZZ,ZZ9.
+
+      * Run-over-run variance working storage - archives this run's
+      * TOTAL-SUM/date for the next run to compare against, and flags
+      * a swing past WS-VARIANCE-THRESHOLD-PCT (percent of the prior
+      * total, overridable via ADVENT24-VARIANCE-THRESHOLD) instead of
+      * relying on someone eyeballing the job log.
+       01  VARIANCE-ARCHIVE-STATUS PIC XX.
+       01  CALIBRATION-VARIANCE-STATUS PIC XX.
+       01  WS-PRIOR-RUN-DATE PIC X(10) VALUE SPACES.
+       01  WS-PRIOR-TOTAL-SUM PIC 9(9) VALUE 0.
+       01  WS-PRIOR-RUN-FOUND PIC X VALUE 'N'.
+       01  WS-CURRENT-RUN-DATE PIC X(10).
+       01  WS-VARIANCE-AMOUNT PIC S9(9).
+       01  WS-VARIANCE-PCT PIC 9(5)V99.
+       01  WS-VARIANCE-THRESHOLD-ENV PIC X(10).
+       01  WS-VARIANCE-THRESHOLD-PCT PIC 9(5) VALUE 00010.
+       01  WS-VARIANCE-EXCEEDED PIC X VALUE 'N'.
+       01  WS-VARIANCE-SUM-EDIT PIC ZZZ,ZZZ,ZZ9.
+       01  WS-VARIANCE-AMOUNT-EDIT PIC -ZZZ,ZZZ,ZZ9.
+       01  WS-VARIANCE-PCT-EDIT PIC ZZ,ZZ9.99.
+       01  WS-VARIANCE-THRESHOLD-EDIT PIC ZZ,ZZ9.
 
        PROCEDURE DIVISION.
+           PERFORM INITIALIZE-RUN
+
+           IF DIRECTORY-MODE-ENABLED
+               PERFORM PROCESS-INPUT-DIRECTORY
+           ELSE
+               PERFORM PROCESS-SINGLE-FILE
+           END-IF
+
+           STOP RUN.
+
+      * Reads the runtime switches/overrides from the environment and
+      * sets up the digit-word lookup table before any file is opened.
+       INITIALIZE-RUN.
+           ACCEPT WS-WORD-DIGITS-SWITCH FROM ENVIRONMENT
+               'ADVENT24-WORD-DIGITS'
+           PERFORM INITIALIZE-DIGIT-WORD-TABLE
+
+           ACCEPT WS-INPUT-FILE-ENV FROM ENVIRONMENT
+               'ADVENT24-INPUT-FILE'
+           ACCEPT WS-INPUT-DIR-ENV FROM ENVIRONMENT
+               'ADVENT24-INPUT-DIR'
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-DIR-ENV)) > 0
+               MOVE 'Y' TO WS-DIRECTORY-MODE
+           ELSE
+               MOVE 'N' TO WS-DIRECTORY-MODE
+           END-IF
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-FILE-ENV)) > 0
+               MOVE WS-INPUT-FILE-ENV TO WS-INPUT-FILE-PATH
+           END-IF
+
+           ACCEPT WS-VARIANCE-THRESHOLD-ENV FROM ENVIRONMENT
+               'ADVENT24-VARIANCE-THRESHOLD'
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-VARIANCE-THRESHOLD-ENV))
+                   > 0
+               IF FUNCTION TRIM(WS-VARIANCE-THRESHOLD-ENV) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-VARIANCE-THRESHOLD-ENV) TO
+                       WS-VARIANCE-THRESHOLD-PCT
+               END-IF
+           END-IF.
+
+      * Single-file run: the original checkpoint/restart-aware flow,
+      * reading whichever path WS-INPUT-FILE-PATH was set to.
+       PROCESS-SINGLE-FILE.
            OPEN INPUT CALIBRATION-FILE
-       IF FILE-STATUS = '00'
-           DISPLAY 'Error opening file: ' FILE-STATUS
-           STOP RUN
-       END-IF.
-    
-       PERFORM READ-CALIBRATION-RECORD UNTIL WS-EOF = 'Y'.
-    
-       CLOSE CALIBRATION-FILE.
-    
-       DISPLAY 'Total sum of calibration values: ' TOTAL-SUM
-       STOP RUN.
+           IF CALIBRATION-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening file: ' CALIBRATION-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-CHECKPOINT.
+
+           IF WS-RESTART-COUNT > 0
+               PERFORM TRUNCATE-REPORT-FILES
+               OPEN EXTEND CALIBRATION-REPORT
+               IF CALIBRATION-REPORT-STATUS NOT = '00'
+                   DISPLAY 'Error opening report file: '
+                       CALIBRATION-REPORT-STATUS
+                   STOP RUN
+               END-IF
+               OPEN EXTEND CALIBRATION-EXCEPTIONS
+               IF CALIBRATION-EXCEPTIONS-STATUS NOT = '00'
+                   DISPLAY 'Error opening exceptions file: '
+                       CALIBRATION-EXCEPTIONS-STATUS
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN OUTPUT CALIBRATION-REPORT
+               IF CALIBRATION-REPORT-STATUS NOT = '00'
+                   DISPLAY 'Error opening report file: '
+                       CALIBRATION-REPORT-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT CALIBRATION-EXCEPTIONS
+               IF CALIBRATION-EXCEPTIONS-STATUS NOT = '00'
+                   DISPLAY 'Error opening exceptions file: '
+                       CALIBRATION-EXCEPTIONS-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+
+           PERFORM SKIP-TO-CHECKPOINT.
+
+           PERFORM READ-CALIBRATION-RECORD UNTIL WS-EOF = 'Y'.
+
+           CLOSE CALIBRATION-FILE.
+
+           PERFORM WRITE-REPORT-FOOTER.
+           CLOSE CALIBRATION-REPORT.
+           CLOSE CALIBRATION-EXCEPTIONS.
+
+           PERFORM WRITE-DISTRIBUTION-REPORT.
+
+           PERFORM CLEAR-CHECKPOINT.
+
+           PERFORM PROCESS-VARIANCE-CHECK.
+
+           DISPLAY 'Total sum of calibration values: ' TOTAL-SUM
+           DISPLAY 'Exception records logged: ' WS-EXCEPTION-COUNT.
+
+      * Directory run: builds a manifest of the directory's files and
+      * processes each one in turn. Checkpoint/restart stays scoped to
+      * single-file mode - SAVE-CHECKPOINT is a no-op while directory
+      * mode is active, so a directory run never leaves behind
+      * checkpoint state that could be mistaken for a single-file
+      * restart point on a later run. Each input file is small enough
+      * to reprocess from scratch if a directory run is interrupted,
+      * so WS-RESTART-COUNT simply stays zero for every file.
+       PROCESS-INPUT-DIRECTORY.
+           PERFORM BUILD-FILE-MANIFEST
+
+           OPEN OUTPUT CALIBRATION-REPORT
+           IF CALIBRATION-REPORT-STATUS NOT = '00'
+               DISPLAY 'Error opening report file: '
+                   CALIBRATION-REPORT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CALIBRATION-EXCEPTIONS
+           IF CALIBRATION-EXCEPTIONS-STATUS NOT = '00'
+               DISPLAY 'Error opening exceptions file: '
+                   CALIBRATION-EXCEPTIONS-STATUS
+               STOP RUN
+           END-IF
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM PROCESS-MANIFEST-FILE
+
+      * A manifest that failed to open or that named no files at all
+      * looks identical to a legitimately empty directory unless it is
+      * called out explicitly - abort rather than let a misconfigured
+      * ADVENT24-INPUT-DIR silently produce a "successful" zero-record
+      * run that reports a clean HDR/TRL pair with nothing behind it.
+           IF WS-FILE-COUNT = 0
+               DISPLAY 'ERROR: no input files were processed for '
+                   'ADVENT24-INPUT-DIR=' FUNCTION TRIM(WS-INPUT-DIR-ENV)
+               DISPLAY 'ABEND: check the directory path and manifest '
+                   'status - refusing to report a zero-file total'
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-REPORT-FOOTER
+           CLOSE CALIBRATION-REPORT
+           CLOSE CALIBRATION-EXCEPTIONS
+
+           PERFORM WRITE-DISTRIBUTION-REPORT
+
+           PERFORM PROCESS-VARIANCE-CHECK
+
+           DISPLAY 'Files processed: ' WS-FILE-COUNT
+           DISPLAY 'Total sum of calibration values: ' TOTAL-SUM
+           DISPLAY 'Exception records logged: ' WS-EXCEPTION-COUNT.
+
+      * Shells out to list the input directory into MANIFEST-FILE -
+      * this GnuCOBOL build exposes no native directory-scan call.
+       BUILD-FILE-MANIFEST.
+           MOVE SPACES TO WS-SHELL-COMMAND
+           MOVE 0 TO WS-QUOTE-COUNT
+           INSPECT WS-INPUT-DIR-ENV TALLYING WS-QUOTE-COUNT
+               FOR ALL WS-QUOTE-CHAR
+           IF WS-QUOTE-COUNT > 0
+               DISPLAY 'ERROR: ADVENT24-INPUT-DIR contains a quote '
+                   'character - refusing to build directory listing'
+               STOP RUN
+           END-IF
+           STRING 'ls -1 ' DELIMITED BY SIZE
+               WS-QUOTE-CHAR DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INPUT-DIR-ENV) DELIMITED BY SIZE
+               WS-QUOTE-CHAR DELIMITED BY SIZE
+               ' > ../advent-storage/advent-24-1.manifest'
+                   DELIMITED BY SIZE
+               INTO WS-SHELL-COMMAND
+               ON OVERFLOW
+                   DISPLAY 'ERROR: ADVENT24-INPUT-DIR path too long '
+                       'to build a directory listing command'
+                   STOP RUN
+           END-STRING
+           CALL 'SYSTEM' USING WS-SHELL-COMMAND.
+
+      * Reads the manifest one file name per line and processes each
+      * one that the directory listing produced.
+       PROCESS-MANIFEST-FILE.
+           OPEN INPUT MANIFEST-FILE
+           IF MANIFEST-FILE-STATUS = '00'
+               PERFORM UNTIL WS-MANIFEST-EOF = 'Y'
+                   READ MANIFEST-FILE INTO MANIFEST-RECORD
+                       AT END MOVE 'Y' TO WS-MANIFEST-EOF
+                       NOT AT END
+                           IF FUNCTION LENGTH(
+                                   FUNCTION TRIM(MANIFEST-RECORD)) > 0
+                               IF MANIFEST-RECORD(1:12) =
+                                       WS-OWN-OUTPUT-PREFIX
+                                   DISPLAY 'Skipping own output '
+                                       'artifact: '
+                                       FUNCTION TRIM(MANIFEST-RECORD)
+                               ELSE
+                                   PERFORM PROCESS-ONE-DIRECTORY-FILE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MANIFEST-FILE
+           ELSE
+               DISPLAY 'WARNING: could not open directory manifest - '
+                   'status=' MANIFEST-FILE-STATUS
+           END-IF.
+
+      * Processes one file named in the manifest, then records its
+      * contribution to the running grand total as a subtotal line.
+       PROCESS-ONE-DIRECTORY-FILE.
+           MOVE SPACES TO WS-INPUT-FILE-PATH
+           STRING FUNCTION TRIM(WS-INPUT-DIR-ENV) DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               FUNCTION TRIM(MANIFEST-RECORD) DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-PATH
+           END-STRING
+
+           MOVE WS-RECORD-COUNT TO WS-FILE-START-COUNT
+           MOVE TOTAL-SUM TO WS-FILE-START-SUM
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT CALIBRATION-FILE
+           IF CALIBRATION-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening file: '
+                   FUNCTION TRIM(WS-INPUT-FILE-PATH)
+                   ' status=' CALIBRATION-FILE-STATUS
+           ELSE
+               PERFORM READ-CALIBRATION-RECORD UNTIL WS-EOF = 'Y'
+               CLOSE CALIBRATION-FILE
+               ADD 1 TO WS-FILE-COUNT
+               COMPUTE WS-FILE-RECORD-DELTA =
+                   WS-RECORD-COUNT - WS-FILE-START-COUNT
+               COMPUTE WS-FILE-SUBTOTAL =
+                   TOTAL-SUM - WS-FILE-START-SUM
+               PERFORM WRITE-FILE-SUBTOTAL-LINE
+           END-IF.
 
        READ-CALIBRATION-RECORD.
-           DISPLAY CALIBRATION-RECORD
            READ CALIBRATION-FILE INTO CALIBRATION-RECORD
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END
-                   CONTINUE
+                   PERFORM PROCESS-CALIBRATION-RECORD
            END-READ.
 
+       PROCESS-CALIBRATION-RECORD.
+           DISPLAY CALIBRATION-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+
+           PERFORM RESET-DIGIT-FLAGS
+
+           SET CHAR-COUNTER TO 1
+           PERFORM UNTIL CHAR-COUNTER > LENGTH OF CALIBRATION-RECORD
+               MOVE 'N' TO WS-WORD-MATCH-FOUND
+               IF WORD-DIGITS-ENABLED
+                   PERFORM CHECK-DIGIT-WORD-AT-POSITION
+               END-IF
+
+               IF FOUND-FIRST-DIGIT = 'N' AND
+                   (CALIBRATION-RECORD(CHAR-COUNTER:1) NUMERIC
+                       OR WS-WORD-MATCH-FOUND = 'Y')
+                   IF CALIBRATION-RECORD(CHAR-COUNTER:1) NUMERIC
+                       MOVE CALIBRATION-RECORD(CHAR-COUNTER:1)
+                           TO FIRST-DIGIT
+                   ELSE
+                       MOVE WS-WORD-MATCH-VALUE TO FIRST-DIGIT
+                   END-IF
+                   MOVE 'Y' TO FOUND-FIRST-DIGIT
+               END-IF
+               IF CALIBRATION-RECORD(CHAR-COUNTER:1) NUMERIC
+                       OR WS-WORD-MATCH-FOUND = 'Y'
+                   IF CALIBRATION-RECORD(CHAR-COUNTER:1) NUMERIC
+                       MOVE CALIBRATION-RECORD(CHAR-COUNTER:1)
+                           TO LAST-DIGIT
+                   ELSE
+                       MOVE WS-WORD-MATCH-VALUE TO LAST-DIGIT
+                   END-IF
+                   MOVE 'Y' TO FOUND-LAST-DIGIT
+               END-IF
+               ADD 1 TO CHAR-COUNTER
+           END-PERFORM
+
+           PERFORM VALIDATE-DIGITS-FOUND
+
+           IF WS-VALID-DIGITS-FOUND = 'Y'
+               COMPUTE CALIBRATION-VALUE =
+                   FUNCTION NUMVAL(FIRST-DIGIT)
+                   + FUNCTION NUMVAL(LAST-DIGIT)
+               ADD CALIBRATION-VALUE TO TOTAL-SUM
+                   ON SIZE ERROR
+                       PERFORM ABEND-ON-TOTAL-OVERFLOW
+               END-ADD
+               PERFORM TALLY-CALIBRATION-VALUE
+               PERFORM WRITE-REPORT-DETAIL-LINE
+           ELSE
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF
+
+           IF WS-RECORD-COUNT >= WS-RESTART-COUNT
+               IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL)
+                   = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      * Loads the spelled-out digit word table once per run.
+       INITIALIZE-DIGIT-WORD-TABLE.
+           MOVE 'one  ' TO DW-TEXT(1)
+           MOVE 3 TO DW-LENGTH(1)
+           MOVE 1 TO DW-VALUE(1)
+           MOVE 'two  ' TO DW-TEXT(2)
+           MOVE 3 TO DW-LENGTH(2)
+           MOVE 2 TO DW-VALUE(2)
+           MOVE 'three' TO DW-TEXT(3)
+           MOVE 5 TO DW-LENGTH(3)
+           MOVE 3 TO DW-VALUE(3)
+           MOVE 'four ' TO DW-TEXT(4)
+           MOVE 4 TO DW-LENGTH(4)
+           MOVE 4 TO DW-VALUE(4)
+           MOVE 'five ' TO DW-TEXT(5)
+           MOVE 4 TO DW-LENGTH(5)
+           MOVE 5 TO DW-VALUE(5)
+           MOVE 'six  ' TO DW-TEXT(6)
+           MOVE 3 TO DW-LENGTH(6)
+           MOVE 6 TO DW-VALUE(6)
+           MOVE 'seven' TO DW-TEXT(7)
+           MOVE 5 TO DW-LENGTH(7)
+           MOVE 7 TO DW-VALUE(7)
+           MOVE 'eight' TO DW-TEXT(8)
+           MOVE 5 TO DW-LENGTH(8)
+           MOVE 8 TO DW-VALUE(8)
+           MOVE 'nine ' TO DW-TEXT(9)
+           MOVE 4 TO DW-LENGTH(9)
+           MOVE 9 TO DW-VALUE(9).
+
+      * Checks whether a spelled-out digit word starts at CHAR-COUNTER.
+      * Sets WS-WORD-MATCH-FOUND/WS-WORD-MATCH-VALUE for the caller.
+       CHECK-DIGIT-WORD-AT-POSITION.
+           MOVE 'N' TO WS-WORD-MATCH-FOUND
+           PERFORM VARYING DW-IDX FROM 1 BY 1
+                   UNTIL DW-IDX > 9 OR WS-WORD-MATCH-FOUND = 'Y'
+               COMPUTE WS-WORD-END-POS =
+                   CHAR-COUNTER + DW-LENGTH(DW-IDX) - 1
+               IF WS-WORD-END-POS <= LENGTH OF CALIBRATION-RECORD
+                   IF CALIBRATION-RECORD
+                           (CHAR-COUNTER:DW-LENGTH(DW-IDX)) =
+                           DW-TEXT(DW-IDX)(1:DW-LENGTH(DW-IDX))
+                       MOVE 'Y' TO WS-WORD-MATCH-FOUND
+                       MOVE DW-VALUE(DW-IDX) TO WS-WORD-MATCH-VALUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * Resets the per-record digit-found flags so a record with no
+      * numeric character cannot inherit the previous record's digits.
+       RESET-DIGIT-FLAGS.
+           MOVE 'N' TO FOUND-FIRST-DIGIT
+           MOVE 'N' TO FOUND-LAST-DIGIT
+           MOVE 0 TO FIRST-DIGIT
+           MOVE 0 TO LAST-DIGIT.
+
+      * A record with no numeric character at all has nothing to
+      * accumulate - flag it so the caller logs it as an exception
+      * instead of folding a stale or zero value into TOTAL-SUM.
+       VALIDATE-DIGITS-FOUND.
+           IF FOUND-FIRST-DIGIT = 'Y'
+               MOVE 'Y' TO WS-VALID-DIGITS-FOUND
+           ELSE
+               MOVE 'N' TO WS-VALID-DIGITS-FOUND
+           END-IF.
+
+      * TOTAL-SUM has exceeded its PIC 9(9) capacity - rather than let
+      * the ADD silently wrap and report a wrong total, save a
+      * checkpoint at the current (pre-overflow) record count/total
+      * and abort with a clear message so operations can size the
+      * field up before rerunning instead of trusting a corrupted sum.
+      * WS-RECORD-COUNT was already bumped for this record at the top
+      * of PROCESS-CALIBRATION-RECORD, but the record itself never
+      * made it into TOTAL-SUM (the ADD failed) or the report (this
+      * paragraph STOP RUNs before TALLY-CALIBRATION-VALUE/
+      * WRITE-REPORT-DETAIL-LINE run) - back it off by one before
+      * checkpointing so the restart's SKIP-TO-CHECKPOINT re-reads and
+      * fully reprocesses this record instead of skipping past it.
+       ABEND-ON-TOTAL-OVERFLOW.
+           DISPLAY 'ABEND: TOTAL-SUM OVERFLOWED PIC 9(9) AT RECORD '
+               WS-RECORD-COUNT
+           SUBTRACT 1 FROM WS-RECORD-COUNT
+           IF DIRECTORY-MODE-ENABLED
+               DISPLAY 'ABEND: directory mode does not checkpoint - '
+                   'rerun this input file directly after widening '
+                   'TOTAL-SUM'
+           ELSE
+               PERFORM SAVE-CHECKPOINT
+               DISPLAY 'Checkpoint saved - rerun after widening '
+                   'TOTAL-SUM'
+           END-IF
+           STOP RUN.
+
+      * Bumps the frequency tally for this record's CALIBRATION-VALUE
+      * and tracks the running min/max for the distribution report.
+       TALLY-CALIBRATION-VALUE.
+           MOVE CALIBRATION-VALUE TO WS-DIST-VALUE
+           SET DIST-IDX TO WS-DIST-VALUE
+           SET DIST-IDX UP BY 1
+           ADD 1 TO DIST-COUNT(DIST-IDX)
+           IF WS-VALUES-SEEN = 'N'
+               MOVE WS-DIST-VALUE TO WS-MIN-VALUE
+               MOVE WS-DIST-VALUE TO WS-MAX-VALUE
+               MOVE 'Y' TO WS-VALUES-SEEN
+           ELSE
+               IF WS-DIST-VALUE < WS-MIN-VALUE
+                   MOVE WS-DIST-VALUE TO WS-MIN-VALUE
+               END-IF
+               IF WS-DIST-VALUE > WS-MAX-VALUE
+                   MOVE WS-DIST-VALUE TO WS-MAX-VALUE
+               END-IF
+           END-IF.
+
+      * Restores WS-RECORD-COUNT/TOTAL-SUM from the checkpoint file left
+      * behind by a prior run that did not finish cleanly. Absent or
+      * empty checkpoint file means a normal run from record one. A
+      * checkpoint is only good for the input it was saved against -
+      * CKPT-SOURCE-PATH is checked against WS-INPUT-FILE-PATH so a
+      * stale checkpoint left over from a different file's run cannot
+      * be mistaken for this run's restart point.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(CKPT-SOURCE-PATH) =
+                               FUNCTION TRIM(WS-INPUT-FILE-PATH)
+                           MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                           MOVE CKPT-TOTAL-SUM TO TOTAL-SUM
+                           MOVE CKPT-REPORT-LINE-COUNT
+                               TO WS-REPORT-LINE-COUNT
+                           MOVE CKPT-EXCEPTION-COUNT
+                               TO WS-EXCEPTION-COUNT
+                           MOVE CKPT-DISTRIBUTION-TABLE
+                               TO DISTRIBUTION-TABLE
+                           MOVE CKPT-MIN-VALUE TO WS-MIN-VALUE
+                           MOVE CKPT-MAX-VALUE TO WS-MAX-VALUE
+                           MOVE CKPT-VALUES-SEEN TO WS-VALUES-SEEN
+                       ELSE
+                           DISPLAY 'WARNING: checkpoint belongs to a '
+                               'different input file ('
+                               FUNCTION TRIM(CKPT-SOURCE-PATH)
+                               ') - ignoring it and starting this run '
+                               'of ' FUNCTION TRIM(WS-INPUT-FILE-PATH)
+                               ' from record one'
+                       END-IF
+               END-READ
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      * Re-reads (and discards) the records already accounted for by
+      * the checkpoint so we do not double-count them into TOTAL-SUM.
+      * Hitting AT END before the skip count reaches WS-RESTART-COUNT
+      * means the input file has fewer records than the checkpoint
+      * expects - that is not a normal restart, it is a mismatch
+      * between the checkpoint and the file being read, so it aborts
+      * instead of silently reporting the checkpoint's stale total as
+      * if the (much shorter) file had produced it.
+       SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-COUNTER FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNTER > WS-RESTART-COUNT
+                      OR WS-EOF = 'Y'
+               READ CALIBRATION-FILE INTO CALIBRATION-RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM
+           IF WS-RESTART-COUNT > 0 AND WS-EOF = 'Y'
+               DISPLAY 'ABEND: checkpoint expects ' WS-RESTART-COUNT
+                   ' records but the input file ended at '
+                   WS-RECORD-COUNT
+               DISPLAY 'Checkpoint does not match this input file - '
+                   'aborting rather than reporting a stale total'
+               STOP RUN
+           END-IF.
+
+      * Periodically persists the current record count, running total,
+      * and distribution tally so a rerun after an abend does not
+      * start from scratch. A no-op in directory mode - checkpointing
+      * is scoped to single-file runs only, and a directory run must
+      * not leave behind checkpoint state a later single-file run could
+      * mistake for its own restart point. Status 05 on OPEN OUTPUT is
+      * this toolchain's normal, successful status for an OPTIONAL
+      * file and is not treated as a failure.
+       SAVE-CHECKPOINT.
+           IF NOT DIRECTORY-MODE-ENABLED
+               MOVE WS-INPUT-FILE-PATH TO CKPT-SOURCE-PATH
+               MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               MOVE TOTAL-SUM TO CKPT-TOTAL-SUM
+               MOVE WS-REPORT-LINE-COUNT TO CKPT-REPORT-LINE-COUNT
+               MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+               MOVE DISTRIBUTION-TABLE TO CKPT-DISTRIBUTION-TABLE
+               MOVE WS-MIN-VALUE TO CKPT-MIN-VALUE
+               MOVE WS-MAX-VALUE TO CKPT-MAX-VALUE
+               MOVE WS-VALUES-SEEN TO CKPT-VALUES-SEEN
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF CHECKPOINT-FILE-STATUS NOT = '00'
+                       AND CHECKPOINT-FILE-STATUS NOT = '05'
+                   DISPLAY 'WARNING: could not open checkpoint file'
+                       ' - status=' CHECKPOINT-FILE-STATUS
+               ELSE
+                   WRITE CHECKPOINT-RECORD
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+      * Truncates the report/exceptions files back to the line count
+      * captured in the checkpoint, before OPEN EXTEND re-appends to
+      * them. Without this, records processed after the last
+      * checkpoint save but before the run was killed would still be
+      * sitting in the report, and the restart's OPEN EXTEND would
+      * re-append them, duplicating those lines. LINE SEQUENTIAL has
+      * no truncate-in-place, so this shells out to head/mv the same
+      * way BUILD-FILE-MANIFEST shells out to ls - the paths are fixed
+      * literals, not operator input, so there is nothing to quote.
+       TRUNCATE-REPORT-FILES.
+           MOVE WS-REPORT-LINE-COUNT TO WS-TRUNC-COUNT-EDIT
+           MOVE SPACES TO WS-TRUNC-COMMAND
+           STRING 'head -n ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TRUNC-COUNT-EDIT) DELIMITED BY SIZE
+               ' ../advent-storage/advent-24-1.report > '
+                   DELIMITED BY SIZE
+               '../advent-storage/advent-24-1.report.tmp && mv '
+                   DELIMITED BY SIZE
+               '../advent-storage/advent-24-1.report.tmp '
+                   DELIMITED BY SIZE
+               '../advent-storage/advent-24-1.report'
+                   DELIMITED BY SIZE
+               INTO WS-TRUNC-COMMAND
+           END-STRING
+           CALL 'SYSTEM' USING WS-TRUNC-COMMAND
+
+           MOVE WS-EXCEPTION-COUNT TO WS-TRUNC-COUNT-EDIT
+           MOVE SPACES TO WS-TRUNC-COMMAND
+           STRING 'head -n ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TRUNC-COUNT-EDIT) DELIMITED BY SIZE
+               ' ../advent-storage/advent-24-1.exceptions > '
+                   DELIMITED BY SIZE
+               '../advent-storage/advent-24-1.exceptions.tmp && mv '
+                   DELIMITED BY SIZE
+               '../advent-storage/advent-24-1.exceptions.tmp '
+                   DELIMITED BY SIZE
+               '../advent-storage/advent-24-1.exceptions'
+                   DELIMITED BY SIZE
+               INTO WS-TRUNC-COMMAND
+           END-STRING
+           CALL 'SYSTEM' USING WS-TRUNC-COMMAND.
+
+      * A clean finish means there is nothing to restart - reset the
+      * checkpoint file so the next run starts from record one.
+      * Status 05 on the OPEN OUTPUT below is this toolchain's normal,
+      * successful status for an OPTIONAL file and is not an error -
+      * the same quirk LOAD-CHECKPOINT already accounts for on input.
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-SOURCE-PATH
+           MOVE 0 TO CKPT-RECORD-COUNT
+           MOVE 0 TO CKPT-TOTAL-SUM
+           MOVE 0 TO CKPT-REPORT-LINE-COUNT
+           MOVE 0 TO CKPT-EXCEPTION-COUNT
+           MOVE ZERO TO CKPT-DISTRIBUTION-TABLE
+           MOVE 0 TO CKPT-MIN-VALUE
+           MOVE 0 TO CKPT-MAX-VALUE
+           MOVE 'N' TO CKPT-VALUES-SEEN
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = '00'
+                   AND CHECKPOINT-FILE-STATUS NOT = '05'
+               DISPLAY 'WARNING: could not clear checkpoint file'
+                   ' - status=' CHECKPOINT-FILE-STATUS
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Writes one archived line per input record: the record text
+      * plus the digits and calibration value we derived from it.
+      * CALIBRATION-RECORD can hold far more than a 132-byte report
+      * line does, so the record text is capped to leave room for the
+      * FIRST=/LAST=/VALUE= suffix; ON OVERFLOW is a backstop in case
+      * that cap is ever widened without checking the arithmetic.
+       WRITE-REPORT-DETAIL-LINE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CALIBRATION-RECORD))
+               TO WS-REPORT-TEXT-LENGTH
+           IF WS-REPORT-TEXT-LENGTH > 100
+               MOVE 100 TO WS-REPORT-TEXT-LENGTH
+           END-IF
+           MOVE SPACES TO CALIBRATION-REPORT-LINE
+           STRING CALIBRATION-RECORD(1:WS-REPORT-TEXT-LENGTH)
+               DELIMITED BY SIZE
+               ' FIRST=' DELIMITED BY SIZE
+               FIRST-DIGIT DELIMITED BY SIZE
+               ' LAST=' DELIMITED BY SIZE
+               LAST-DIGIT DELIMITED BY SIZE
+               ' VALUE=' DELIMITED BY SIZE
+               CALIBRATION-VALUE DELIMITED BY SIZE
+               INTO CALIBRATION-REPORT-LINE
+               ON OVERFLOW
+                   DISPLAY 'WARNING: report detail line truncated'
+                       ' at record ' WS-RECORD-COUNT
+           END-STRING
+           WRITE CALIBRATION-REPORT-LINE
+           ADD 1 TO WS-REPORT-LINE-COUNT.
+
+      * Logs a record that contained no numeric character so it can be
+      * investigated instead of silently skewing TOTAL-SUM. Record text
+      * is capped the same way WRITE-REPORT-DETAIL-LINE caps it, to
+      * leave room for the suffix in the 132-byte line.
+       WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CALIBRATION-RECORD))
+               TO WS-REPORT-TEXT-LENGTH
+           IF WS-REPORT-TEXT-LENGTH = 0
+               MOVE 1 TO WS-REPORT-TEXT-LENGTH
+           END-IF
+           IF WS-REPORT-TEXT-LENGTH > 100
+               MOVE 100 TO WS-REPORT-TEXT-LENGTH
+           END-IF
+           MOVE SPACES TO CALIBRATION-EXCEPTION-LINE
+           STRING CALIBRATION-RECORD(1:WS-REPORT-TEXT-LENGTH)
+               DELIMITED BY SIZE
+               ' - NO NUMERIC CHARACTER FOUND' DELIMITED BY SIZE
+               INTO CALIBRATION-EXCEPTION-LINE
+               ON OVERFLOW
+                   DISPLAY 'WARNING: exception line truncated'
+                       ' at record ' WS-RECORD-COUNT
+           END-STRING
+           WRITE CALIBRATION-EXCEPTION-LINE.
+
+      * Writes one subtotal line per file processed in a directory
+      * run, so each file's contribution to the grand total is visible
+      * without re-deriving it from the detail lines.
+       WRITE-FILE-SUBTOTAL-LINE.
+           MOVE WS-FILE-RECORD-DELTA TO WS-REPORT-COUNT-EDIT
+           MOVE WS-FILE-SUBTOTAL TO WS-REPORT-SUM-EDIT
+           MOVE SPACES TO CALIBRATION-REPORT-LINE
+           STRING 'FILE: ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-INPUT-FILE-PATH) DELIMITED BY SIZE
+               '  RECORDS: ' DELIMITED BY SIZE
+               WS-REPORT-COUNT-EDIT DELIMITED BY SIZE
+               '  SUBTOTAL: ' DELIMITED BY SIZE
+               WS-REPORT-SUM-EDIT DELIMITED BY SIZE
+               INTO CALIBRATION-REPORT-LINE
+               ON OVERFLOW
+                   DISPLAY 'WARNING: file subtotal line truncated for '
+                       FUNCTION TRIM(WS-INPUT-FILE-PATH)
+           END-STRING
+           WRITE CALIBRATION-REPORT-LINE.
+
+      * Writes a structured header record at the start of a fresh
+      * report file (never on a checkpoint-restart continuation, since
+      * that appends to a report that already has one) so a downstream
+      * job can key off the run date and source file/directory instead
+      * of scraping the job log.
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO ADVENT24-HEADER-RECORD
+           MOVE 'HDR' TO ADVENT24-HDR-TAG
+           STRING FUNCTION CURRENT-DATE(1:4) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(5:2) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+               INTO ADVENT24-HDR-RUN-DATE
+           END-STRING
+           IF DIRECTORY-MODE-ENABLED
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-DIR-ENV))
+                   TO WS-REPORT-TEXT-LENGTH
+               IF WS-REPORT-TEXT-LENGTH > 100
+                   DISPLAY 'WARNING: source directory truncated in '
+                       'report header - '
+                       FUNCTION TRIM(WS-INPUT-DIR-ENV)
+                   MOVE 100 TO WS-REPORT-TEXT-LENGTH
+               END-IF
+               MOVE WS-INPUT-DIR-ENV(1:WS-REPORT-TEXT-LENGTH)
+                   TO ADVENT24-HDR-SOURCE-FILE
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-FILE-PATH))
+                   TO WS-REPORT-TEXT-LENGTH
+               IF WS-REPORT-TEXT-LENGTH > 100
+                   DISPLAY 'WARNING: source file path truncated in '
+                       'report header - '
+                       FUNCTION TRIM(WS-INPUT-FILE-PATH)
+                   MOVE 100 TO WS-REPORT-TEXT-LENGTH
+               END-IF
+               MOVE WS-INPUT-FILE-PATH(1:WS-REPORT-TEXT-LENGTH)
+                   TO ADVENT24-HDR-SOURCE-FILE
+           END-IF
+           WRITE CALIBRATION-REPORT-LINE FROM ADVENT24-HEADER-RECORD
+           ADD 1 TO WS-REPORT-LINE-COUNT.
+
+      * Writes the structured trailer control record: total record
+      * count and grand total, the same figures previously only
+      * available via console DISPLAY, now in a fixed layout a
+      * downstream job can parse directly.
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO ADVENT24-TRAILER-RECORD
+           MOVE 'TRL' TO ADVENT24-TRL-TAG
+           MOVE WS-RECORD-COUNT TO ADVENT24-TRL-RECORD-COUNT
+           MOVE TOTAL-SUM TO ADVENT24-TRL-TOTAL-SUM
+           MOVE WS-EXCEPTION-COUNT TO ADVENT24-TRL-EXCEPTION-COUNT
+           WRITE CALIBRATION-REPORT-LINE FROM ADVENT24-TRAILER-RECORD.
+
+      * Writes the calibration-value distribution report: one line per
+      * value actually seen plus a min/max summary, so data quality
+      * can spot-check a run's shape instead of trusting TOTAL-SUM
+      * alone. CALIBRATION-VALUE here is FIRST-DIGIT + LAST-DIGIT (the
+      * existing formula in PROCESS-CALIBRATION-RECORD), which lands
+      * in 0-18 rather than the 10-99 a two-digit-concatenation formula
+      * would produce - the table covers the full 0-99 range DIST-IDX
+      * can address so nothing is silently dropped if that formula
+      * ever changes.
+       WRITE-DISTRIBUTION-REPORT.
+           OPEN OUTPUT CALIBRATION-DISTRIBUTION
+           IF CALIBRATION-DISTRIBUTION-STATUS NOT = '00'
+               DISPLAY 'Error opening distribution file: '
+                   CALIBRATION-DISTRIBUTION-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO CALIBRATION-DISTRIBUTION-LINE
+           STRING 'CALIBRATION VALUE DISTRIBUTION' DELIMITED BY SIZE
+               INTO CALIBRATION-DISTRIBUTION-LINE
+           END-STRING
+           WRITE CALIBRATION-DISTRIBUTION-LINE
+
+           PERFORM VARYING DIST-IDX FROM 1 BY 1 UNTIL DIST-IDX > 100
+               IF DIST-COUNT(DIST-IDX) > 0
+                   COMPUTE WS-DIST-VALUE = DIST-IDX - 1
+                   MOVE WS-DIST-VALUE TO WS-DIST-VALUE-EDIT
+                   MOVE DIST-COUNT(DIST-IDX) TO WS-DIST-COUNT-EDIT
+                   MOVE SPACES TO CALIBRATION-DISTRIBUTION-LINE
+                   STRING 'VALUE: ' DELIMITED BY SIZE
+                       WS-DIST-VALUE-EDIT DELIMITED BY SIZE
+                       '  COUNT: ' DELIMITED BY SIZE
+                       WS-DIST-COUNT-EDIT DELIMITED BY SIZE
+                       INTO CALIBRATION-DISTRIBUTION-LINE
+                   END-STRING
+                   WRITE CALIBRATION-DISTRIBUTION-LINE
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO CALIBRATION-DISTRIBUTION-LINE
+           IF WS-VALUES-SEEN = 'Y'
+               MOVE WS-MIN-VALUE TO WS-DIST-VALUE-EDIT
+               STRING 'MINIMUM VALUE: ' DELIMITED BY SIZE
+                   WS-DIST-VALUE-EDIT DELIMITED BY SIZE
+                   INTO CALIBRATION-DISTRIBUTION-LINE
+               END-STRING
+           ELSE
+               STRING 'MINIMUM VALUE: N/A - NO VALUES RECORDED'
+                   DELIMITED BY SIZE
+                   INTO CALIBRATION-DISTRIBUTION-LINE
+               END-STRING
+           END-IF
+           WRITE CALIBRATION-DISTRIBUTION-LINE
+
+           MOVE SPACES TO CALIBRATION-DISTRIBUTION-LINE
+           IF WS-VALUES-SEEN = 'Y'
+               MOVE WS-MAX-VALUE TO WS-DIST-VALUE-EDIT
+               STRING 'MAXIMUM VALUE: ' DELIMITED BY SIZE
+                   WS-DIST-VALUE-EDIT DELIMITED BY SIZE
+                   INTO CALIBRATION-DISTRIBUTION-LINE
+               END-STRING
+           ELSE
+               STRING 'MAXIMUM VALUE: N/A - NO VALUES RECORDED'
+                   DELIMITED BY SIZE
+                   INTO CALIBRATION-DISTRIBUTION-LINE
+               END-STRING
+           END-IF
+           WRITE CALIBRATION-DISTRIBUTION-LINE
+
+           CLOSE CALIBRATION-DISTRIBUTION.
+
+      * Compares this run's TOTAL-SUM against the archived prior run,
+      * writes the variance report, then archives today's figures for
+      * the next run to compare against in turn.
+       PROCESS-VARIANCE-CHECK.
+           STRING FUNCTION CURRENT-DATE(1:4) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(5:2) DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+               INTO WS-CURRENT-RUN-DATE
+           END-STRING
+
+           PERFORM LOAD-PRIOR-VARIANCE
+           PERFORM WRITE-VARIANCE-REPORT
+           PERFORM SAVE-VARIANCE-ARCHIVE.
+
+      * Reads the single archived record left by the previous run's
+      * SAVE-VARIANCE-ARCHIVE. No archive yet (first run ever) leaves
+      * WS-PRIOR-RUN-FOUND = 'N' and the report notes there is nothing
+      * to compare against.
+       LOAD-PRIOR-VARIANCE.
+           MOVE 'N' TO WS-PRIOR-RUN-FOUND
+           OPEN INPUT VARIANCE-ARCHIVE
+           IF VARIANCE-ARCHIVE-STATUS = '00'
+               READ VARIANCE-ARCHIVE INTO VARIANCE-ARCHIVE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE VAR-ARCHIVE-RUN-DATE TO WS-PRIOR-RUN-DATE
+                       MOVE VAR-ARCHIVE-TOTAL-SUM TO WS-PRIOR-TOTAL-SUM
+                       MOVE 'Y' TO WS-PRIOR-RUN-FOUND
+               END-READ
+           END-IF
+           CLOSE VARIANCE-ARCHIVE.
+
+      * Overwrites the one-record archive with today's run date and
+      * TOTAL-SUM so the next run has something to compare against.
+      * Status 05 on OPEN OUTPUT is this toolchain's normal, successful
+      * status for an OPTIONAL file and is not treated as a failure.
+       SAVE-VARIANCE-ARCHIVE.
+           MOVE WS-CURRENT-RUN-DATE TO VAR-ARCHIVE-RUN-DATE
+           MOVE TOTAL-SUM TO VAR-ARCHIVE-TOTAL-SUM
+           OPEN OUTPUT VARIANCE-ARCHIVE
+           IF VARIANCE-ARCHIVE-STATUS NOT = '00'
+                   AND VARIANCE-ARCHIVE-STATUS NOT = '05'
+               DISPLAY 'WARNING: could not save variance archive'
+                   ' - status=' VARIANCE-ARCHIVE-STATUS
+           ELSE
+               WRITE VARIANCE-ARCHIVE-RECORD
+               CLOSE VARIANCE-ARCHIVE
+           END-IF.
+
+      * Writes the run-over-run variance report: the prior and current
+      * totals, the swing between them, and whether that swing exceeds
+      * WS-VARIANCE-THRESHOLD-PCT, so a silent upstream shift in the
+      * data gets flagged automatically instead of relying on someone
+      * noticing the DISPLAY total looks different.
+       WRITE-VARIANCE-REPORT.
+           OPEN OUTPUT CALIBRATION-VARIANCE-REPORT
+           IF CALIBRATION-VARIANCE-STATUS NOT = '00'
+               DISPLAY 'Error opening variance report file: '
+                   CALIBRATION-VARIANCE-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO CALIBRATION-VARIANCE-LINE
+           STRING 'RUN-OVER-RUN VARIANCE REPORT - ' DELIMITED BY SIZE
+               WS-CURRENT-RUN-DATE DELIMITED BY SIZE
+               INTO CALIBRATION-VARIANCE-LINE
+           END-STRING
+           WRITE CALIBRATION-VARIANCE-LINE
+
+           IF WS-PRIOR-RUN-FOUND = 'N'
+               MOVE SPACES TO CALIBRATION-VARIANCE-LINE
+               STRING 'NO PRIOR RUN ARCHIVED - NOTHING TO COMPARE'
+                   DELIMITED BY SIZE
+                   INTO CALIBRATION-VARIANCE-LINE
+               END-STRING
+               WRITE CALIBRATION-VARIANCE-LINE
+           ELSE
+               COMPUTE WS-VARIANCE-AMOUNT =
+                   TOTAL-SUM - WS-PRIOR-TOTAL-SUM
+               IF WS-PRIOR-TOTAL-SUM = 0
+                   MOVE 0 TO WS-VARIANCE-PCT
+               ELSE
+                   COMPUTE WS-VARIANCE-PCT ROUNDED =
+                       FUNCTION ABS(WS-VARIANCE-AMOUNT) * 100
+                       / WS-PRIOR-TOTAL-SUM
+                       ON SIZE ERROR
+                           MOVE 99999.99 TO WS-VARIANCE-PCT
+               END-IF
+               IF WS-VARIANCE-PCT > WS-VARIANCE-THRESHOLD-PCT
+                   MOVE 'Y' TO WS-VARIANCE-EXCEEDED
+               ELSE
+                   MOVE 'N' TO WS-VARIANCE-EXCEEDED
+               END-IF
+
+               MOVE SPACES TO CALIBRATION-VARIANCE-LINE
+               MOVE WS-PRIOR-TOTAL-SUM TO WS-VARIANCE-SUM-EDIT
+               STRING 'PRIOR RUN: ' DELIMITED BY SIZE
+                   WS-PRIOR-RUN-DATE DELIMITED BY SIZE
+                   '  TOTAL: ' DELIMITED BY SIZE
+                   WS-VARIANCE-SUM-EDIT DELIMITED BY SIZE
+                   INTO CALIBRATION-VARIANCE-LINE
+               END-STRING
+               WRITE CALIBRATION-VARIANCE-LINE
+
+               MOVE SPACES TO CALIBRATION-VARIANCE-LINE
+               MOVE TOTAL-SUM TO WS-VARIANCE-SUM-EDIT
+               STRING 'CURRENT RUN: ' DELIMITED BY SIZE
+                   WS-CURRENT-RUN-DATE DELIMITED BY SIZE
+                   '  TOTAL: ' DELIMITED BY SIZE
+                   WS-VARIANCE-SUM-EDIT DELIMITED BY SIZE
+                   INTO CALIBRATION-VARIANCE-LINE
+               END-STRING
+               WRITE CALIBRATION-VARIANCE-LINE
+
+               MOVE SPACES TO CALIBRATION-VARIANCE-LINE
+               MOVE WS-VARIANCE-AMOUNT TO WS-VARIANCE-AMOUNT-EDIT
+               MOVE WS-VARIANCE-PCT TO WS-VARIANCE-PCT-EDIT
+               STRING 'VARIANCE: ' DELIMITED BY SIZE
+                   WS-VARIANCE-AMOUNT-EDIT DELIMITED BY SIZE
+                   '  (' DELIMITED BY SIZE
+                   WS-VARIANCE-PCT-EDIT DELIMITED BY SIZE
+                   '%)' DELIMITED BY SIZE
+                   INTO CALIBRATION-VARIANCE-LINE
+               END-STRING
+               WRITE CALIBRATION-VARIANCE-LINE
 
+               MOVE SPACES TO CALIBRATION-VARIANCE-LINE
+               MOVE WS-VARIANCE-THRESHOLD-PCT TO
+                   WS-VARIANCE-THRESHOLD-EDIT
+               IF WS-VARIANCE-EXCEEDED = 'Y'
+                   STRING '*** THRESHOLD EXCEEDED - LIMIT IS '
+                       DELIMITED BY SIZE
+                       WS-VARIANCE-THRESHOLD-EDIT DELIMITED BY SIZE
+                       '% - INVESTIGATE ***' DELIMITED BY SIZE
+                       INTO CALIBRATION-VARIANCE-LINE
+                   END-STRING
+               ELSE
+                   STRING 'WITHIN THRESHOLD - LIMIT IS '
+                       DELIMITED BY SIZE
+                       WS-VARIANCE-THRESHOLD-EDIT DELIMITED BY SIZE
+                       '%' DELIMITED BY SIZE
+                       INTO CALIBRATION-VARIANCE-LINE
+                   END-STRING
+               END-IF
+               WRITE CALIBRATION-VARIANCE-LINE
 
-         SET CHAR-COUNTER TO 1
-    PERFORM UNTIL CHAR-COUNTER > LENGTH OF CALIBRATION-RECORD
-        IF NOT FOUND-FIRST-DIGIT AND CALIBRATION-RECORD(CHAR-COUNTER:1) NUMERIC
-            MOVE CALIBRATION-RECORD(CHAR-COUNTER:1) TO FIRST-DIGIT
-            MOVE 'Y' TO FOUND-FIRST-DIGIT
-        END-IF
-        IF CALIBRATION-RECORD(CHAR-COUNTER:1) NUMERIC
-            MOVE CALIBRATION-RECORD(CHAR-COUNTER:1) TO LAST-DIGIT
-        END-IF
-        ADD 1 TO CHAR-COUNTER
-    END-PERFORM
-    
-    COMPUTE CALIBRATION-VALUE = FUNCTION NUMVAL(FIRST-DIGIT) + FUNCTION NUMVAL(LAST-DIGIT)
-           ADD CALIBRATION-VALUE TO TOTAL-SUM.
+               IF WS-VARIANCE-EXCEEDED = 'Y'
+                   DISPLAY
+                   '*** VARIANCE THRESHOLD EXCEEDED - SEE VARIANCE '
+                   'REPORT ***'
+               END-IF
+           END-IF
 
+           CLOSE CALIBRATION-VARIANCE-REPORT.
