@@ -0,0 +1,23 @@
+      * Structured header/trailer layout for CALIBRATION-REPORT so a
+      * downstream job can key off fixed fields instead of scraping
+      * console DISPLAY output or re-keying the final total by hand.
+      * Detail lines in between remain the free-form STRING-built text
+      * already written by WRITE-REPORT-DETAIL-LINE/
+      * WRITE-FILE-SUBTOTAL-LINE.
+       01  ADVENT24-HEADER-RECORD.
+           05  ADVENT24-HDR-TAG PIC X(3) VALUE 'HDR'.
+           05  FILLER PIC X VALUE SPACE.
+           05  ADVENT24-HDR-RUN-DATE PIC X(10).
+           05  FILLER PIC X VALUE SPACE.
+           05  ADVENT24-HDR-SOURCE-FILE PIC X(100).
+           05  FILLER PIC X(17) VALUE SPACES.
+
+       01  ADVENT24-TRAILER-RECORD.
+           05  ADVENT24-TRL-TAG PIC X(3) VALUE 'TRL'.
+           05  FILLER PIC X VALUE SPACE.
+           05  ADVENT24-TRL-RECORD-COUNT PIC 9(8).
+           05  FILLER PIC X VALUE SPACE.
+           05  ADVENT24-TRL-TOTAL-SUM PIC 9(9).
+           05  FILLER PIC X VALUE SPACE.
+           05  ADVENT24-TRL-EXCEPTION-COUNT PIC 9(8).
+           05  FILLER PIC X(101) VALUE SPACES.
